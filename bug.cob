@@ -1,15 +1,376 @@
-```cobol
-01  WS-DATA-AREA.
-    05  WS-COUNT PIC 9(5) VALUE 0.
-    05  WS-NUMBER PIC 9(3) VALUE 1.
-
-PROCEDURE DIVISION.
-    PERFORM UNTIL WS-COUNT > 100
-        ADD 1 TO WS-COUNT
-        DISPLAY WS-COUNT
-        IF WS-COUNT = 100
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SEQCTR.
+       AUTHOR. BATCH-SUPPORT.
+      *****************************************************************
+      *    SEQCTR - SEQUENCE NUMBER GENERATOR
+      *
+      *    ISSUES A BLOCK OF SEQUENCE NUMBERS (CASE IDS, BATCH
+      *    NUMBERS, TICKET NUMBERS) PER RUN.  THE LAST NUMBER ISSUED
+      *    IS CARRIED FORWARD IN THE SEQ-MASTER-FILE SO SUCCESSIVE
+      *    RUNS NEVER COLLIDE.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "PARMFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT SEQ-MASTER-FILE ASSIGN TO "SEQMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SEQ-KEY
+               FILE STATUS IS WS-SEQMSTR-STATUS.
+
+           SELECT OUTPUT-FILE ASSIGN TO "CTROUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTROUT-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "CTRRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTRRPT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CTRCKPT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CKPT-KEY
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "CTRAUDT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE
+           RECORDING MODE IS F.
+           COPY CTRPARM.
+
+       FD  SEQ-MASTER-FILE.
+           COPY CTRSEQ.
+
+       FD  OUTPUT-FILE
+           RECORDING MODE IS F.
+           COPY CTROUT.
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-LINE                PIC X(132).
+
+       FD  CHECKPOINT-FILE.
+           COPY CTRCKPT.
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+           COPY CTRAUDT.
+
+       WORKING-STORAGE SECTION.
+       01  WS-DATA-AREA.
+           05  WS-COUNT                PIC 9(5) VALUE 0.
+           05  WS-NUMBER               PIC 9(3) VALUE 1.
+
+       01  WS-LIMIT                    PIC 9(5) VALUE 100.
+       01  WS-RETURN-CODE              PIC 9(4) VALUE 0.
+       01  WS-FORMATTED-TIMESTAMP      PIC X(26).
+       01  WS-START-TIMESTAMP          PIC X(26).
+       01  WS-TOTAL-ISSUED             PIC 9(5) VALUE 0.
+       01  WS-JOB-ID                   PIC X(8) VALUE "SEQCTR".
+       01  WS-ADD-CHECK                PIC 9(6) VALUE 0.
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(5) VALUE 1000.
+       01  WS-SINCE-LAST-CKPT          PIC 9(5) VALUE 0.
+       01  WS-START-COUNT              PIC 9(5).
+       01  WS-END-TIMESTAMP            PIC X(26).
+
+       01  WS-PARM-STATUS              PIC XX VALUE "00".
+       01  WS-SEQMSTR-STATUS           PIC XX VALUE "00".
+       01  WS-CTROUT-STATUS            PIC XX VALUE "00".
+       01  WS-CTRRPT-STATUS            PIC XX VALUE "00".
+       01  WS-CKPT-STATUS              PIC XX VALUE "00".
+       01  WS-AUDIT-STATUS             PIC XX VALUE "00".
+       01  WS-SEQMSTR-FOUND-SW         PIC X VALUE "N".
+           88  WS-SEQMSTR-FOUND             VALUE "Y".
+       01  WS-OVERFLOW-SW              PIC X VALUE "N".
+           88  WS-OVERFLOW-DETECTED         VALUE "Y".
+       01  WS-OUTFILE-OPEN-SW          PIC X VALUE "N".
+           88  WS-OUTFILE-OPEN              VALUE "Y".
+       01  WS-RPTFILE-OPEN-SW          PIC X VALUE "N".
+           88  WS-RPTFILE-OPEN              VALUE "Y".
+       01  WS-SEQMSTR-OPEN-SW          PIC X VALUE "N".
+           88  WS-SEQMSTR-OPEN              VALUE "Y".
+       01  WS-CKPT-OPEN-SW             PIC X VALUE "N".
+           88  WS-CKPT-OPEN                 VALUE "Y".
+       01  WS-LIMIT-SW                 PIC X VALUE "N".
+           88  WS-LIMIT-REACHED             VALUE "Y".
+
+       01  RPT-HEADER-1.
+           05  FILLER                  PIC X(10) VALUE "SEQCTR".
+           05  FILLER                  PIC X(24) VALUE
+                   "SEQUENCE CONTROL REPORT".
+           05  FILLER                  PIC X(10) VALUE "RUN DATE:".
+           05  RPT-H1-DATE             PIC X(8).
+
+       01  RPT-HEADER-2.
+           05  FILLER                  PIC X(10) VALUE "JOB:".
+           05  RPT-H2-JOB              PIC X(8).
+
+       01  RPT-HEADER-3.
+           05  FILLER                  PIC X(10) VALUE "SEQ NO".
+           05  FILLER                  PIC X(26) VALUE
+                   "TIMESTAMP ISSUED".
+
+       01  RPT-DETAIL-LINE.
+           05  RPT-DTL-COUNT           PIC ZZZZ9.
+           05  FILLER                  PIC X(5) VALUE SPACES.
+           05  RPT-DTL-TIMESTAMP       PIC X(26).
+
+       01  RPT-TRAILER-LINE.
+           05  FILLER                  PIC X(22) VALUE
+                   "FINAL SEQUENCE VALUE:".
+           05  RPT-TRL-FINAL-COUNT     PIC ZZZZ9.
+           05  FILLER                  PIC X(4)  VALUE SPACES.
+           05  FILLER                  PIC X(14) VALUE
+                   "TOTAL ISSUED:".
+           05  RPT-TRL-TOTAL-ISSUED    PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-READ-SEQUENCE-MASTER
+           MOVE WS-COUNT TO WS-START-COUNT
+           PERFORM 1400-GET-CURRENT-TIMESTAMP
+           MOVE WS-FORMATTED-TIMESTAMP TO WS-START-TIMESTAMP
+           IF WS-RETURN-CODE = 0
+               PERFORM 1100-READ-PARAMETER-CARD
+               PERFORM 1300-READ-CHECKPOINT
+           END-IF
+           IF WS-RETURN-CODE = 0
+               OPEN OUTPUT OUTPUT-FILE
+               IF WS-CTROUT-STATUS = "00"
+                   SET WS-OUTFILE-OPEN TO TRUE
+               ELSE
+                   DISPLAY "SEQCTR0060E - UNABLE TO OPEN OUTPUT-FILE "
+                       WS-CTROUT-STATUS
+                   MOVE 12 TO WS-RETURN-CODE
+               END-IF
+           END-IF
+           IF WS-RETURN-CODE = 0
+               OPEN OUTPUT REPORT-FILE
+               IF WS-CTRRPT-STATUS = "00"
+                   SET WS-RPTFILE-OPEN TO TRUE
+               ELSE
+                   DISPLAY "SEQCTR0061E - UNABLE TO OPEN REPORT-FILE "
+                       WS-CTRRPT-STATUS
+                   MOVE 12 TO WS-RETURN-CODE
+               END-IF
+           END-IF
+           IF WS-RETURN-CODE = 0
+               PERFORM 1500-WRITE-REPORT-HEADERS
+               PERFORM 2000-PROCESS-LOOP
+                   UNTIL WS-COUNT - WS-START-COUNT >= WS-LIMIT
+                      OR WS-OVERFLOW-DETECTED
+                      OR WS-LIMIT-REACHED
+               PERFORM 8000-WRITE-REPORT-TRAILER
+           END-IF
+           IF WS-OUTFILE-OPEN
+               CLOSE OUTPUT-FILE
+           END-IF
+           IF WS-RPTFILE-OPEN
+               CLOSE REPORT-FILE
+           END-IF
+           PERFORM 9999-END-OF-JOB.
+
+       1500-WRITE-REPORT-HEADERS.
+           MOVE WS-START-TIMESTAMP(1:8) TO RPT-H1-DATE
+           WRITE REPORT-LINE FROM RPT-HEADER-1
+           MOVE WS-JOB-ID TO RPT-H2-JOB
+           WRITE REPORT-LINE FROM RPT-HEADER-2
+           WRITE REPORT-LINE FROM RPT-HEADER-3.
+
+       2000-PROCESS-LOOP.
+           PERFORM 2050-VALIDATE-ADD
+           IF NOT WS-OVERFLOW-DETECTED AND NOT WS-LIMIT-REACHED
+               ADD WS-NUMBER TO WS-COUNT
+               DISPLAY WS-COUNT
+               PERFORM 2100-WRITE-OUTPUT-RECORD
+               PERFORM 2200-WRITE-REPORT-DETAIL
+               PERFORM 2300-CHECKPOINT-IF-DUE
+           END-IF.
+
+       2050-VALIDATE-ADD.
+           IF WS-NUMBER = 0
+               SET WS-OVERFLOW-DETECTED TO TRUE
+               MOVE 20 TO WS-RETURN-CODE
+               DISPLAY "SEQCTR0098E - INVALID INCREMENT, WS-NUMBER = 0"
+           ELSE
+               COMPUTE WS-ADD-CHECK = WS-COUNT + WS-NUMBER
+               IF WS-ADD-CHECK > 99999
+                   SET WS-OVERFLOW-DETECTED TO TRUE
+                   MOVE 16 TO WS-RETURN-CODE
+                   DISPLAY "SEQCTR0099E - NUMERIC OVERFLOW ON WS-COUNT"
+               ELSE
+                   IF WS-ADD-CHECK - WS-START-COUNT > WS-LIMIT
+                       SET WS-LIMIT-REACHED TO TRUE
+                       DISPLAY "SEQCTR0097I - INCREMENT WOULD EXCEED "
+                           "WS-LIMIT, STOPPING"
+                   END-IF
+               END-IF
+           END-IF.
+
+       2100-WRITE-OUTPUT-RECORD.
+           PERFORM 1400-GET-CURRENT-TIMESTAMP
+           MOVE WS-COUNT TO OUT-COUNT
+           MOVE WS-FORMATTED-TIMESTAMP TO OUT-TIMESTAMP
+           WRITE OUTPUT-RECORD
+           ADD 1 TO WS-TOTAL-ISSUED.
+
+       2200-WRITE-REPORT-DETAIL.
+           MOVE WS-COUNT TO RPT-DTL-COUNT
+           MOVE WS-FORMATTED-TIMESTAMP TO RPT-DTL-TIMESTAMP
+           WRITE REPORT-LINE FROM RPT-DETAIL-LINE.
+
+       2300-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-SINCE-LAST-CKPT
+           IF WS-SINCE-LAST-CKPT >= WS-CHECKPOINT-INTERVAL
+               PERFORM 2350-WRITE-CHECKPOINT
+               MOVE 0 TO WS-SINCE-LAST-CKPT
+           END-IF.
+
+       2350-WRITE-CHECKPOINT.
+           MOVE "SEQCTR0001" TO CKPT-KEY
+           MOVE WS-COUNT TO CKPT-COUNT
+           MOVE WS-FORMATTED-TIMESTAMP TO CKPT-TIMESTAMP
+           REWRITE CHECKPOINT-RECORD
+               INVALID KEY
+                   WRITE CHECKPOINT-RECORD
+                       INVALID KEY
+                           DISPLAY "SEQCTR0040E - CKPT WRITE FAILED"
+                   END-WRITE
+           END-REWRITE.
+
+       1400-GET-CURRENT-TIMESTAMP.
+           MOVE FUNCTION CURRENT-DATE TO WS-FORMATTED-TIMESTAMP.
+
+       8000-WRITE-REPORT-TRAILER.
+           MOVE WS-COUNT TO RPT-TRL-FINAL-COUNT
+           MOVE WS-TOTAL-ISSUED TO RPT-TRL-TOTAL-ISSUED
+           WRITE REPORT-LINE FROM RPT-TRAILER-LINE.
+
+       9999-END-OF-JOB.
+           PERFORM 9000-UPDATE-SEQUENCE-MASTER
+           IF WS-CKPT-OPEN
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           PERFORM 9200-WRITE-AUDIT-RECORD
+           MOVE WS-RETURN-CODE TO RETURN-CODE
            STOP RUN.
-        END-IF
-    END-PERFORM
-    .
-```
\ No newline at end of file
+
+       9200-WRITE-AUDIT-RECORD.
+           PERFORM 1400-GET-CURRENT-TIMESTAMP
+           MOVE WS-FORMATTED-TIMESTAMP TO WS-END-TIMESTAMP
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           IF WS-AUDIT-STATUS = "00"
+               MOVE WS-JOB-ID TO AUDIT-JOB-ID
+               MOVE WS-START-TIMESTAMP TO AUDIT-START-TS
+               MOVE WS-END-TIMESTAMP TO AUDIT-END-TS
+               MOVE WS-LIMIT TO AUDIT-LIMIT
+               MOVE WS-NUMBER TO AUDIT-INCREMENT
+               MOVE WS-START-COUNT TO AUDIT-START-COUNT
+               MOVE WS-COUNT TO AUDIT-END-COUNT
+               MOVE WS-RETURN-CODE TO AUDIT-RETURN-CODE
+               WRITE AUDIT-RECORD
+               CLOSE AUDIT-FILE
+           ELSE
+               DISPLAY "SEQCTR0052E - UNABLE TO OPEN AUDIT-FILE "
+                   WS-AUDIT-STATUS
+               IF WS-RETURN-CODE = 0
+                   MOVE 12 TO WS-RETURN-CODE
+               END-IF
+           END-IF.
+
+       1100-READ-PARAMETER-CARD.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS = "00"
+               READ PARM-FILE
+                   AT END
+                       DISPLAY "SEQCTR0010W - PARM CARD EMPTY"
+               END-READ
+               IF WS-PARM-STATUS = "00"
+                   MOVE PARM-LIMIT TO WS-LIMIT
+                   MOVE PARM-INCREMENT TO WS-NUMBER
+                   IF PARM-JOB-ID NOT = SPACES
+                       MOVE PARM-JOB-ID TO WS-JOB-ID
+                   END-IF
+               END-IF
+               CLOSE PARM-FILE
+           ELSE
+               DISPLAY "SEQCTR0011W - NO PARM FILE"
+           END-IF.
+
+       1300-READ-CHECKPOINT.
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "35"
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF
+           IF WS-CKPT-STATUS NOT = "00"
+               DISPLAY "SEQCTR0032E - UNABLE TO OPEN CHECKPOINT-FILE "
+                   WS-CKPT-STATUS
+               MOVE 12 TO WS-RETURN-CODE
+           ELSE
+               SET WS-CKPT-OPEN TO TRUE
+               MOVE "SEQCTR0001" TO CKPT-KEY
+               READ CHECKPOINT-FILE
+                   INVALID KEY
+                       DISPLAY "SEQCTR0030I - NO CHECKPOINT"
+               END-READ
+               IF WS-CKPT-STATUS = "00" AND CKPT-COUNT > WS-COUNT
+                   MOVE CKPT-COUNT TO WS-COUNT
+                   DISPLAY "SEQCTR0031I - RESTART FROM CKPT " WS-COUNT
+               END-IF
+           END-IF.
+
+       1000-READ-SEQUENCE-MASTER.
+           OPEN I-O SEQ-MASTER-FILE
+           IF WS-SEQMSTR-STATUS = "35"
+               OPEN OUTPUT SEQ-MASTER-FILE
+               CLOSE SEQ-MASTER-FILE
+               OPEN I-O SEQ-MASTER-FILE
+           END-IF
+           IF WS-SEQMSTR-STATUS NOT = "00"
+               DISPLAY "SEQCTR0021E - UNABLE TO OPEN SEQ MASTER "
+                   WS-SEQMSTR-STATUS
+               MOVE 12 TO WS-RETURN-CODE
+           ELSE
+               SET WS-SEQMSTR-OPEN TO TRUE
+               MOVE "SEQCTR0001" TO SEQ-KEY
+               READ SEQ-MASTER-FILE
+                   INVALID KEY
+                       DISPLAY "SEQCTR0020I - NO SEQ MASTER"
+               END-READ
+               IF WS-SEQMSTR-STATUS = "00"
+                   SET WS-SEQMSTR-FOUND TO TRUE
+                   MOVE SEQ-LAST-NUMBER TO WS-COUNT
+               END-IF
+           END-IF.
+
+       9000-UPDATE-SEQUENCE-MASTER.
+           IF WS-SEQMSTR-OPEN
+               MOVE "SEQCTR0001" TO SEQ-KEY
+               MOVE WS-COUNT TO SEQ-LAST-NUMBER
+               MOVE FUNCTION CURRENT-DATE TO SEQ-LAST-UPDATED
+               IF WS-SEQMSTR-FOUND
+                   REWRITE SEQ-MASTER-RECORD
+                       INVALID KEY
+                           DISPLAY "SEQCTR0050E - MSTR UPDATE FAILED"
+                   END-REWRITE
+               ELSE
+                   WRITE SEQ-MASTER-RECORD
+                       INVALID KEY
+                           DISPLAY "SEQCTR0051E - SEQ MSTR WRITE FAILED"
+                   END-WRITE
+               END-IF
+               CLOSE SEQ-MASTER-FILE
+           END-IF.
