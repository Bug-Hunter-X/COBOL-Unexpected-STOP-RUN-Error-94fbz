@@ -0,0 +1,12 @@
+      *****************************************************************
+      *    CTROUT.CPY
+      *    OUTPUT RECORD FOR THE SEQUENCE-NUMBERS-ISSUED DATASET.
+      *    ONE RECORD IS WRITTEN PER NUMBER ISSUED SO DOWNSTREAM JOBS
+      *    AND RECONCILIATION CAN CONSUME THE FULL LIST, NOT JUST A
+      *    SPOOL LISTING.
+      *****************************************************************
+       01  OUTPUT-RECORD.
+           05  OUT-COUNT               PIC 9(5).
+           05  FILLER                  PIC X(1)   VALUE SPACE.
+           05  OUT-TIMESTAMP           PIC X(26).
+           05  FILLER                  PIC X(48).
