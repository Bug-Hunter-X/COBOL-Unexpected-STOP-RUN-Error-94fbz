@@ -0,0 +1,12 @@
+      *****************************************************************
+      *    CTRCKPT.CPY
+      *    CHECKPOINT RECORD FOR THE SEQCTR RESTART CAPABILITY.
+      *    WRITTEN EVERY WS-CHECKPOINT-INTERVAL ITERATIONS AND READ
+      *    AT STARTUP SO A KILLED RUN RESUMES FROM THE LAST
+      *    CHECKPOINTED VALUE INSTEAD OF FROM ZERO.
+      *****************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CKPT-KEY                PIC X(10).
+           05  CKPT-COUNT              PIC 9(5).
+           05  CKPT-TIMESTAMP          PIC X(26).
+           05  FILLER                  PIC X(39).
