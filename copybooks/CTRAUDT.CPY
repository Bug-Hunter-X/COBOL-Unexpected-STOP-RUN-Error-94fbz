@@ -0,0 +1,17 @@
+      *****************************************************************
+      *    CTRAUDT.CPY
+      *    AUDIT TRAIL RECORD WRITTEN ONCE PER RUN OF SEQCTR SO
+      *    AUDIT / RECONCILIATION QUESTIONS ABOUT SEQUENCE-NUMBER
+      *    ISSUANCE CAN BE ANSWERED WITHOUT DIGGING THROUGH OLD JOB
+      *    LOGS.
+      *****************************************************************
+       01  AUDIT-RECORD.
+           05  AUDIT-JOB-ID            PIC X(8).
+           05  AUDIT-START-TS          PIC X(26).
+           05  AUDIT-END-TS            PIC X(26).
+           05  AUDIT-LIMIT             PIC 9(5).
+           05  AUDIT-INCREMENT         PIC 9(3).
+           05  AUDIT-START-COUNT       PIC 9(5).
+           05  AUDIT-END-COUNT         PIC 9(5).
+           05  AUDIT-RETURN-CODE       PIC 9(4).
+           05  FILLER                  PIC X(20).
