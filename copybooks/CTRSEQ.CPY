@@ -0,0 +1,12 @@
+      *****************************************************************
+      *    CTRSEQ.CPY
+      *    PERSISTENT SEQUENCE MASTER RECORD.  ONE RECORD, KEYED BY
+      *    SEQ-KEY, HOLDS THE LAST NUMBER ISSUED SO SUCCESSIVE RUNS
+      *    OF SEQCTR CONTINUE THE SEQUENCE INSTEAD OF COLLIDING.
+      *    ALSO READ BY THE SEQINQ ON-DEMAND INQUIRY PROGRAM.
+      *****************************************************************
+       01  SEQ-MASTER-RECORD.
+           05  SEQ-KEY                 PIC X(10).
+           05  SEQ-LAST-NUMBER         PIC 9(5).
+           05  SEQ-LAST-UPDATED        PIC X(26).
+           05  FILLER                  PIC X(39).
