@@ -0,0 +1,12 @@
+      *****************************************************************
+      *    CTRPARM.CPY
+      *    PARAMETER CARD LAYOUT FOR THE SEQCTR SEQUENCE GENERATOR.
+      *    ONE CARD IS READ AT STARTUP TO SUPPLY THE RUN'S UPPER
+      *    LIMIT AND THE STEP (INCREMENT) SIZE SO OPERATIONS CAN
+      *    CHANGE BATCH VOLUME WITHOUT A RECOMPILE.
+      *****************************************************************
+       01  PARM-RECORD.
+           05  PARM-LIMIT              PIC 9(5).
+           05  PARM-INCREMENT          PIC 9(3).
+           05  PARM-JOB-ID             PIC X(8).
+           05  FILLER                  PIC X(64).
