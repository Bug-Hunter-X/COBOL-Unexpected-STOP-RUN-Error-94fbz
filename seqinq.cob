@@ -0,0 +1,72 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SEQINQ.
+       AUTHOR. BATCH-SUPPORT.
+      *****************************************************************
+      *    SEQINQ - SEQUENCE COUNTER INQUIRY
+      *
+      *    ON-DEMAND, REPORT-ONLY JOB THAT READS THE SEQ-MASTER-FILE
+      *    MAINTAINED BY SEQCTR AND SHOWS THE CURRENT SEQUENCE VALUE
+      *    AND WHEN IT WAS LAST UPDATED, SO OPERATIONS CAN CHECK
+      *    SEQUENCE STATUS WITHOUT TRIGGERING AN ACTUAL ISSUING RUN.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEQ-MASTER-FILE ASSIGN TO "SEQMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SEQ-KEY
+               FILE STATUS IS WS-SEQMSTR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SEQ-MASTER-FILE.
+           COPY CTRSEQ.
+
+       WORKING-STORAGE SECTION.
+       01  WS-SEQMSTR-STATUS           PIC XX VALUE "00".
+       01  WS-RETURN-CODE              PIC 9(4) VALUE 0.
+
+       01  RPT-INQUIRY-LINE-1          PIC X(40) VALUE
+               "SEQCTR SEQUENCE STATUS INQUIRY".
+       01  RPT-INQUIRY-LINE-2.
+           05  FILLER                  PIC X(24) VALUE
+                   "CURRENT SEQUENCE VALUE:".
+           05  RPT-CURRENT-VALUE       PIC ZZZZ9.
+       01  RPT-INQUIRY-LINE-3.
+           05  FILLER                  PIC X(24) VALUE
+                   "LAST UPDATED:".
+           05  RPT-LAST-UPDATED        PIC X(26).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-READ-SEQUENCE-MASTER
+           PERFORM 2000-DISPLAY-STATUS
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           STOP RUN.
+
+       1000-READ-SEQUENCE-MASTER.
+           OPEN INPUT SEQ-MASTER-FILE
+           IF WS-SEQMSTR-STATUS NOT = "00"
+               DISPLAY "SEQINQ0010I - NO SEQUENCE FILE YET"
+               MOVE 0 TO SEQ-LAST-NUMBER
+               MOVE SPACES TO SEQ-LAST-UPDATED
+               MOVE 4 TO WS-RETURN-CODE
+           ELSE
+               MOVE "SEQCTR0001" TO SEQ-KEY
+               READ SEQ-MASTER-FILE
+                   INVALID KEY
+                       DISPLAY "SEQINQ0011I - NO SEQUENCE ISSUED YET"
+                       MOVE 0 TO SEQ-LAST-NUMBER
+                       MOVE SPACES TO SEQ-LAST-UPDATED
+                       MOVE 4 TO WS-RETURN-CODE
+               END-READ
+               CLOSE SEQ-MASTER-FILE
+           END-IF.
+
+       2000-DISPLAY-STATUS.
+           MOVE SEQ-LAST-NUMBER TO RPT-CURRENT-VALUE
+           MOVE SEQ-LAST-UPDATED TO RPT-LAST-UPDATED
+           DISPLAY RPT-INQUIRY-LINE-1
+           DISPLAY RPT-INQUIRY-LINE-2
+           DISPLAY RPT-INQUIRY-LINE-3.
